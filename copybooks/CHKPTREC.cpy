@@ -0,0 +1,9 @@
+      * Batch restart checkpoint -- how far the last run of a batch
+      * queue got, so a rerun after an abend can pick up where it
+      * left off instead of reprocessing the whole queue.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-RECORD PIC 9(9).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CKPT-PASS-COUNT  PIC 9(9).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CKPT-FAIL-COUNT  PIC 9(9).
