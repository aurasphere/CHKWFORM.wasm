@@ -0,0 +1,10 @@
+      * Bounds master file record -- one row per field name/effective
+      * date, holding the higher/lower range in force as of that date.
+      * Applied when a caller does not send its own higherBound/
+      * lowerBound on the HTTP form.
+       01 BOUNDS-RECORD.
+           05 BOUNDS-KEY.
+               10 BOUNDS-FIELD-NAME PIC X(15).
+               10 BOUNDS-EFF-DATE   PIC 9(8).
+           05 BOUNDS-HIGHER         PIC S9(9) BINARY.
+           05 BOUNDS-LOWER          PIC S9(9) BINARY.
