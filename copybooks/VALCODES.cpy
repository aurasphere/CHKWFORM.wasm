@@ -0,0 +1,9 @@
+      * Shared validation return codes -- every program that speaks
+      * the CCnnnn result-code wire format COPYs this instead of
+      * redeclaring the literals.
+       01 VALIDATION-OK        PIC X(6)  VALUE "CC0000".
+       01 VALIDATION-ERROR     PIC X(6)  VALUE "CC0008".
+       01 VALIDATION-ERROR-LOW PIC X(6)  VALUE "CC0009".
+       01 VALIDATION-MISSING   PIC X(6)  VALUE "CC0010".
+       01 VALIDATION-NO-BOUNDS PIC X(6)  VALUE "CC0011".
+       01 VALIDATION-OVERFLOW  PIC X(6)  VALUE "CC0012".
