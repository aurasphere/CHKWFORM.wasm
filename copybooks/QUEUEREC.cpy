@@ -0,0 +1,15 @@
+      * Backlog queue record for batch revalidation -- mirrors the
+      * input/higherBound/lowerBound triple worker.cob takes off the
+      * HTTP form, as plain text so a blank column means "not
+      * supplied" the same way a missing form field does.
+      * QUEUE-EFF-DATE carries the form's original submission date
+      * (YYYYMMDD) so a backlogged record is revalidated against the
+      * bounds that were in force when it first came in, not the
+      * bounds in force on the day the batch catches up -- blank
+      * defaults to today.
+       01 QUEUE-RECORD.
+           05 QUEUE-FIELD-NAME PIC X(15).
+           05 QUEUE-INPUT      PIC X(11).
+           05 QUEUE-HIGHER     PIC X(11).
+           05 QUEUE-LOWER      PIC X(11).
+           05 QUEUE-EFF-DATE   PIC X(8).
