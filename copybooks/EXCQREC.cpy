@@ -0,0 +1,14 @@
+      * Downstream exceptions queue record -- one row per non-CC0000
+      * result, for case-management intake to pick up and work.
+       01 EXCEPTION-RECORD.
+           05 EXC-TIMESTAMP    PIC X(14).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-FIELD-NAME   PIC X(15).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-INPUT        PIC S9(9).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-HIGHER       PIC S9(9).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-LOWER        PIC S9(9).
+           05 FILLER           PIC X VALUE SPACE.
+           05 EXC-RESULT-CODE  PIC X(6).
