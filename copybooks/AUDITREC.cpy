@@ -0,0 +1,14 @@
+      * Daily validation audit trail record -- one line per call to
+      * the range-check logic, for reconciliation/dispute lookups.
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP   PIC X(14).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUDIT-FIELD-NAME  PIC X(15).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUDIT-INPUT       PIC S9(9).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUDIT-HIGHER      PIC S9(9).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUDIT-LOWER       PIC S9(9).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUDIT-RESULT-CODE PIC X(6).
