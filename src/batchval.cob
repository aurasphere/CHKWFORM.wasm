@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. batchval.
+      * Batch driver that revalidates a queue of backlogged
+      * input/higherBound/lowerBound triples through the same
+      * range-check logic worker.cob uses on the live HTTP path,
+      * and produces a pass/fail summary report.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT QUEUE-FILE ASSIGN TO "QUEUE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS QUEUE-FILE-STATUS.
+            SELECT REPORT-FILE ASSIGN TO "BATCHVAL.RPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS REPORT-FILE-STATUS.
+            SELECT RESTART-FILE ASSIGN TO "BATCHVAL.CKP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RESTART-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  QUEUE-FILE.
+           COPY "QUEUEREC.cpy".
+        FD  REPORT-FILE.
+       01 REPORT-LINE       PIC X(60).
+        FD  RESTART-FILE.
+           COPY "CHKPTREC.cpy".
+        WORKING-STORAGE SECTION.
+           COPY "VALCODES.cpy".
+       01 QUEUE-FILE-STATUS   PIC X(2).
+       01 REPORT-FILE-STATUS  PIC X(2).
+       01 RESTART-FILE-STATUS PIC X(2).
+       01 WS-EOF              PIC X     VALUE 'N'.
+       01 WS-PASS-COUNT       PIC 9(9)  VALUE ZERO.
+       01 WS-FAIL-COUNT       PIC 9(9)  VALUE ZERO.
+       01 WS-TOTAL-COUNT      PIC 9(9)  VALUE ZERO.
+       01 WS-RESTART-POINT    PIC 9(9)  VALUE ZERO.
+       01 WS-CHECKPOINT-EVERY PIC 9(5)  VALUE 100.
+       01 LS-FIELD-NAME      PIC X(15).
+       01 LS-INPUT-SUPPLIED  PIC S9(4) BINARY.
+       01 LS-INPUT-VALUE     PIC S9(9) BINARY.
+       01 LS-HIGH-SUPPLIED   PIC S9(4) BINARY.
+       01 LS-HIGH-VALUE      PIC S9(9) BINARY.
+       01 LS-LOW-SUPPLIED    PIC S9(4) BINARY.
+       01 LS-LOW-VALUE       PIC S9(9) BINARY.
+       01 LS-EFF-DATE        PIC 9(8).
+       01 LS-RESULT-CODE     PIC X(6).
+        PROCEDURE DIVISION.
+           OPEN INPUT QUEUE-FILE.
+           IF QUEUE-FILE-STATUS NOT = "00"
+              DISPLAY "batchval: unable to open QUEUE.DAT, status "
+                 QUEUE-FILE-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM RESTORE-CHECKPOINT.
+
+           IF WS-RESTART-POINT > 0
+              OPEN EXTEND REPORT-FILE
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+           END-IF.
+           IF REPORT-FILE-STATUS NOT = "00"
+              DISPLAY "batchval: unable to open BATCHVAL.RPT, status "
+                 REPORT-FILE-STATUS
+              CLOSE QUEUE-FILE
+              STOP RUN
+           END-IF.
+           IF WS-RESTART-POINT > 0
+              PERFORM SKIP-PROCESSED-RECORDS
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ QUEUE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM PROCESS-QUEUE-RECORD
+              END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-SUMMARY.
+           PERFORM CLEAR-CHECKPOINT.
+
+           CLOSE QUEUE-FILE.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+       RESTORE-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-FILE-STATUS = "00"
+              READ RESTART-FILE
+                 NOT AT END
+                    MOVE CKPT-LAST-RECORD TO WS-RESTART-POINT
+                    MOVE CKPT-PASS-COUNT  TO WS-PASS-COUNT
+                    MOVE CKPT-FAIL-COUNT  TO WS-FAIL-COUNT
+              END-READ
+              CLOSE RESTART-FILE
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.
+           PERFORM WS-RESTART-POINT TIMES
+              READ QUEUE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+              END-READ
+           END-PERFORM.
+           MOVE WS-RESTART-POINT TO WS-TOTAL-COUNT.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-TOTAL-COUNT TO CKPT-LAST-RECORD.
+           MOVE WS-PASS-COUNT  TO CKPT-PASS-COUNT.
+           MOVE WS-FAIL-COUNT  TO CKPT-FAIL-COUNT.
+           OPEN OUTPUT RESTART-FILE.
+           IF RESTART-FILE-STATUS NOT = "00"
+              DISPLAY "batchval: unable to open BATCHVAL.CKP, status "
+                 RESTART-FILE-STATUS "; restart point not saved"
+           ELSE
+              WRITE CHECKPOINT-RECORD
+              CLOSE RESTART-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-LAST-RECORD.
+           MOVE ZERO TO CKPT-PASS-COUNT.
+           MOVE ZERO TO CKPT-FAIL-COUNT.
+           OPEN OUTPUT RESTART-FILE.
+           IF RESTART-FILE-STATUS NOT = "00"
+              DISPLAY "batchval: unable to open BATCHVAL.CKP, status "
+                 RESTART-FILE-STATUS "; checkpoint not cleared"
+           ELSE
+              WRITE CHECKPOINT-RECORD
+              CLOSE RESTART-FILE
+           END-IF.
+
+       PROCESS-QUEUE-RECORD.
+           ADD 1 TO WS-TOTAL-COUNT.
+           MOVE QUEUE-FIELD-NAME TO LS-FIELD-NAME.
+           PERFORM CONVERT-INPUT.
+           PERFORM CONVERT-HIGH.
+           PERFORM CONVERT-LOW.
+           PERFORM CONVERT-EFF-DATE.
+
+           CALL "valcheck" USING LS-FIELD-NAME, LS-INPUT-SUPPLIED,
+              LS-INPUT-VALUE, LS-HIGH-SUPPLIED, LS-HIGH-VALUE,
+              LS-LOW-SUPPLIED, LS-LOW-VALUE, LS-EFF-DATE,
+              LS-RESULT-CODE.
+
+           IF LS-RESULT-CODE = VALIDATION-OK
+              ADD 1 TO WS-PASS-COUNT
+           ELSE
+              ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING QUEUE-FIELD-NAME DELIMITED BY SPACE
+              " " LS-RESULT-CODE DELIMITED BY SIZE
+              INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           IF FUNCTION MOD(WS-TOTAL-COUNT, WS-CHECKPOINT-EVERY) = 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       CONVERT-INPUT.
+           IF QUEUE-INPUT = SPACES
+              MOVE 1 TO LS-INPUT-SUPPLIED
+              MOVE ZERO TO LS-INPUT-VALUE
+           ELSE
+              IF FUNCTION TEST-NUMVAL(QUEUE-INPUT) NOT = ZERO
+                 MOVE 1 TO LS-INPUT-SUPPLIED
+                 MOVE ZERO TO LS-INPUT-VALUE
+              ELSE
+                 MOVE ZERO TO LS-INPUT-SUPPLIED
+                 COMPUTE LS-INPUT-VALUE = FUNCTION NUMVAL(QUEUE-INPUT)
+              END-IF
+           END-IF.
+
+       CONVERT-HIGH.
+           IF QUEUE-HIGHER = SPACES
+              MOVE 1 TO LS-HIGH-SUPPLIED
+              MOVE ZERO TO LS-HIGH-VALUE
+           ELSE
+              IF FUNCTION TEST-NUMVAL(QUEUE-HIGHER) NOT = ZERO
+                 MOVE 1 TO LS-HIGH-SUPPLIED
+                 MOVE ZERO TO LS-HIGH-VALUE
+              ELSE
+                 MOVE ZERO TO LS-HIGH-SUPPLIED
+                 COMPUTE LS-HIGH-VALUE = FUNCTION NUMVAL(QUEUE-HIGHER)
+              END-IF
+           END-IF.
+
+       CONVERT-LOW.
+           IF QUEUE-LOWER = SPACES
+              MOVE 1 TO LS-LOW-SUPPLIED
+              MOVE ZERO TO LS-LOW-VALUE
+           ELSE
+              IF FUNCTION TEST-NUMVAL(QUEUE-LOWER) NOT = ZERO
+                 MOVE 1 TO LS-LOW-SUPPLIED
+                 MOVE ZERO TO LS-LOW-VALUE
+              ELSE
+                 MOVE ZERO TO LS-LOW-SUPPLIED
+                 COMPUTE LS-LOW-VALUE = FUNCTION NUMVAL(QUEUE-LOWER)
+              END-IF
+           END-IF.
+
+       CONVERT-EFF-DATE.
+           IF QUEUE-EFF-DATE = SPACES
+              MOVE ZERO TO LS-EFF-DATE
+           ELSE
+              MOVE QUEUE-EFF-DATE TO LS-EFF-DATE
+           END-IF.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL=" WS-TOTAL-COUNT
+              " PASS=" WS-PASS-COUNT
+              " FAIL=" WS-FAIL-COUNT
+              DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
