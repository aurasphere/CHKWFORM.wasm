@@ -2,24 +2,31 @@
         PROGRAM-ID. worker.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-       01 VALIDATION-OK     PIC X(6)  VALUE "CC0000".
-       01 VALIDATION-ERROR  PIC X(6)  VALUE "CC0008".
+       01 RESULT-CODE       PIC X(6).
+       01 FIELD-NAME        PIC X(15) VALUE 'input'.
+       01 FORM-STATUS       PIC S9(4) BINARY.
+       01 HIGH-STATUS       PIC S9(4) BINARY.
+       01 LOW-STATUS        PIC S9(4) BINARY.
        01 FORM-FIELD        PIC S9(9) BINARY.
        01 HIGHER-BOUND      PIC S9(9) BINARY.
        01 LOWER-BOUND       PIC S9(9) BINARY.
        01 ARG-NAME          PIC A(5)  VALUE 'input'.
        01 HIGH-ARG-NAME     PIC A(11) VALUE 'higherBound'.
        01 LOW-ARG-NAME      PIC A(10) VALUE 'lowerBound'.
+       01 SUBMIT-DATE       PIC 9(8)  VALUE ZERO.
         PROCEDURE DIVISION.
-           CALL "get_http_form" USING ARG-NAME RETURNING FORM-FIELD.
-           CALL "get_http_form" USING HIGH-ARG-NAME RETURNING
-              HIGHER-BOUND.
-           CALL "get_http_form" USING LOW-ARG-NAME RETURNING LOWER-BOUND.
-           IF FORM-FIELD > HIGHER-BOUND
-              CALL "set_http_body" USING VALIDATION-ERROR
-           ELSE
-              IF FORM-FIELD < LOWER-BOUND 
-                 CALL "set_http_body" USING VALIDATION-ERROR
-              ELSE
-                 CALL "set_http_body" USING VALIDATION-OK 
-              END-IF.
\ No newline at end of file
+           CALL "get_http_form" USING ARG-NAME, FORM-STATUS
+              RETURNING FORM-FIELD.
+           CALL "get_http_form" USING HIGH-ARG-NAME, HIGH-STATUS
+              RETURNING HIGHER-BOUND.
+           CALL "get_http_form" USING LOW-ARG-NAME, LOW-STATUS
+              RETURNING LOWER-BOUND.
+
+      * SUBMIT-DATE stays zero -- valcheck applies the bounds in
+      * force as of today, the date the form is actually submitted.
+           CALL "valcheck" USING FIELD-NAME, FORM-STATUS, FORM-FIELD,
+              HIGH-STATUS, HIGHER-BOUND, LOW-STATUS, LOWER-BOUND,
+              SUBMIT-DATE, RESULT-CODE.
+
+           CALL "set_http_body" USING RESULT-CODE.
+           STOP RUN.
