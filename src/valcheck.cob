@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. valcheck.
+      * Shared range-check logic for a single field: used by worker.cob
+      * (live HTTP path) and by the batch revalidation driver so both
+      * paths apply identical bounds lookup, comparison and audit
+      * logging instead of keeping two copies of the same rules.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT BOUNDS-FILE ASSIGN TO "BOUNDS.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS BOUNDS-KEY
+                FILE STATUS IS BOUNDS-FILE-STATUS.
+            SELECT AUDIT-FILE ASSIGN TO AUDIT-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AUDIT-FILE-STATUS.
+            SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.QUE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS EXCEPTION-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  BOUNDS-FILE.
+           COPY "BOUNDSREC.cpy".
+        FD  AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+        FD  EXCEPTION-FILE.
+           COPY "EXCQREC.cpy".
+        WORKING-STORAGE SECTION.
+           COPY "VALCODES.cpy".
+       01 BOUNDS-FILE-STATUS    PIC X(2).
+       01 AUDIT-FILE-STATUS     PIC X(2).
+       01 EXCEPTION-FILE-STATUS PIC X(2).
+       01 AUDIT-FILE-NAME       PIC X(17).
+       01 WS-CURRENT-TIMESTAMP  PIC X(21).
+       01 WS-EFF-DATE           PIC 9(8).
+       01 WS-HIGH-USABLE        PIC X     VALUE 'Y'.
+       01 WS-LOW-USABLE         PIC X     VALUE 'Y'.
+       01 WS-ROW-FOUND          PIC X     VALUE 'Y'.
+        LINKAGE SECTION.
+       01 LS-FIELD-NAME     PIC X(15).
+       01 LS-INPUT-SUPPLIED PIC S9(4) BINARY.
+       01 LS-INPUT-VALUE    PIC S9(9) BINARY.
+       01 LS-HIGH-SUPPLIED  PIC S9(4) BINARY.
+       01 LS-HIGH-VALUE     PIC S9(9) BINARY.
+       01 LS-LOW-SUPPLIED   PIC S9(4) BINARY.
+       01 LS-LOW-VALUE      PIC S9(9) BINARY.
+       01 LS-EFF-DATE       PIC 9(8).
+       01 LS-RESULT-CODE    PIC X(6).
+        PROCEDURE DIVISION USING LS-FIELD-NAME, LS-INPUT-SUPPLIED,
+           LS-INPUT-VALUE, LS-HIGH-SUPPLIED, LS-HIGH-VALUE,
+           LS-LOW-SUPPLIED, LS-LOW-VALUE, LS-EFF-DATE, LS-RESULT-CODE.
+           IF LS-INPUT-SUPPLIED NOT = ZERO
+              MOVE VALIDATION-MISSING TO LS-RESULT-CODE
+              MOVE ZERO TO LS-INPUT-VALUE
+              MOVE ZERO TO LS-HIGH-VALUE
+              MOVE ZERO TO LS-LOW-VALUE
+           ELSE
+              MOVE 'Y' TO WS-HIGH-USABLE
+              MOVE 'Y' TO WS-LOW-USABLE
+              IF LS-HIGH-SUPPLIED NOT = ZERO OR
+                 LS-LOW-SUPPLIED NOT = ZERO
+                 PERFORM LOOKUP-BOUNDS
+              END-IF
+      * A side the caller supplied directly is always usable; a side
+      * that fell through to the bounds master and wasn't found there
+      * is only a problem if there's no other side to validate
+      * against -- otherwise it just means no restriction applies on
+      * that side, not that the whole call is unvalidatable.
+              IF WS-HIGH-USABLE NOT = 'Y' AND WS-LOW-USABLE NOT = 'Y'
+                 MOVE VALIDATION-NO-BOUNDS TO LS-RESULT-CODE
+              ELSE
+                 IF WS-HIGH-USABLE = 'Y' AND
+                    LS-INPUT-VALUE > LS-HIGH-VALUE
+                    MOVE VALIDATION-ERROR TO LS-RESULT-CODE
+                 ELSE
+                    IF WS-LOW-USABLE = 'Y' AND
+                       LS-INPUT-VALUE < LS-LOW-VALUE
+                       MOVE VALIDATION-ERROR-LOW TO LS-RESULT-CODE
+                    ELSE
+                       MOVE VALIDATION-OK TO LS-RESULT-CODE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+           IF LS-RESULT-CODE NOT = VALIDATION-OK
+              PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+           GOBACK.
+
+       LOOKUP-BOUNDS.
+           IF LS-EFF-DATE = ZERO
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-EFF-DATE
+           ELSE
+              MOVE LS-EFF-DATE TO WS-EFF-DATE
+           END-IF.
+           MOVE LS-FIELD-NAME TO BOUNDS-FIELD-NAME.
+           MOVE WS-EFF-DATE   TO BOUNDS-EFF-DATE.
+           MOVE ZERO TO BOUNDS-HIGHER.
+           MOVE ZERO TO BOUNDS-LOWER.
+           MOVE 'Y' TO WS-ROW-FOUND.
+           OPEN INPUT BOUNDS-FILE.
+           IF BOUNDS-FILE-STATUS NOT = "00"
+              MOVE 'N' TO WS-ROW-FOUND
+           ELSE
+      * Position just at-or-before the field/date key, then the
+      * following sequential read returns the latest-effective row
+      * in force on or before the submission date.
+              START BOUNDS-FILE KEY IS NOT > BOUNDS-KEY
+                 INVALID KEY
+                    MOVE 'N' TO WS-ROW-FOUND
+                 NOT INVALID KEY
+                    READ BOUNDS-FILE NEXT RECORD
+                       AT END
+                          MOVE 'N' TO WS-ROW-FOUND
+                       NOT AT END
+                          IF BOUNDS-FIELD-NAME NOT = LS-FIELD-NAME
+                             MOVE 'N' TO WS-ROW-FOUND
+                          END-IF
+                    END-READ
+              END-START
+              CLOSE BOUNDS-FILE
+           END-IF.
+           IF WS-ROW-FOUND = 'Y'
+              IF LS-HIGH-SUPPLIED NOT = ZERO
+                 MOVE BOUNDS-HIGHER TO LS-HIGH-VALUE
+              END-IF
+              IF LS-LOW-SUPPLIED NOT = ZERO
+                 MOVE BOUNDS-LOWER TO LS-LOW-VALUE
+              END-IF
+           ELSE
+      * No master row for this field/date -- whichever side(s) the
+      * caller didn't supply directly have no configured bound, so
+      * mark just those sides unusable rather than failing the whole
+      * lookup; a side the caller DID supply is unaffected.
+              IF LS-HIGH-SUPPLIED NOT = ZERO
+                 MOVE 'N' TO WS-HIGH-USABLE
+              END-IF
+              IF LS-LOW-SUPPLIED NOT = ZERO
+                 MOVE 'N' TO WS-LOW-USABLE
+              END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           STRING "AUDIT" WS-CURRENT-TIMESTAMP(1:8) ".LOG"
+              DELIMITED BY SIZE INTO AUDIT-FILE-NAME.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF AUDIT-FILE-STATUS NOT = "00"
+              DISPLAY "valcheck: unable to open " AUDIT-FILE-NAME
+                 ", status " AUDIT-FILE-STATUS
+                 "; audit record not written"
+           ELSE
+              MOVE WS-CURRENT-TIMESTAMP(1:14) TO AUDIT-TIMESTAMP
+              MOVE LS-FIELD-NAME  TO AUDIT-FIELD-NAME
+              MOVE LS-INPUT-VALUE TO AUDIT-INPUT
+              MOVE LS-HIGH-VALUE  TO AUDIT-HIGHER
+              MOVE LS-LOW-VALUE   TO AUDIT-LOWER
+              MOVE LS-RESULT-CODE TO AUDIT-RESULT-CODE
+              WRITE AUDIT-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF EXCEPTION-FILE-STATUS = "35"
+              OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           IF EXCEPTION-FILE-STATUS NOT = "00"
+              DISPLAY "valcheck: unable to open EXCEPTIONS.QUE, status "
+                 EXCEPTION-FILE-STATUS "; exception record not written"
+           ELSE
+              MOVE WS-CURRENT-TIMESTAMP(1:14) TO EXC-TIMESTAMP
+              MOVE LS-FIELD-NAME  TO EXC-FIELD-NAME
+              MOVE LS-INPUT-VALUE TO EXC-INPUT
+              MOVE LS-HIGH-VALUE  TO EXC-HIGHER
+              MOVE LS-LOW-VALUE   TO EXC-LOWER
+              MOVE LS-RESULT-CODE TO EXC-RESULT-CODE
+              WRITE EXCEPTION-RECORD
+              CLOSE EXCEPTION-FILE
+           END-IF.
