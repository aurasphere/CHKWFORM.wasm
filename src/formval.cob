@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. formval.
+      * Validates every numeric field on a form in one HTTP call.
+      * The caller sends a fieldCount plus, for each slot 1..N, a
+      * field<N>Id/field<N>/field<N>High/field<N>Low group -- field<N>Id
+      * is the field's real identity (a number) used for bounds lookup,
+      * audit and exception labeling, while field<N> itself is just a
+      * request/response slot label -- and gets back one combined
+      * "field<N>:CCnnnn;" result per slot.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+           COPY "VALCODES.cpy".
+       01 FIELDCOUNT-ARG-NAME PIC X(10) VALUE 'fieldCount'.
+       01 FIELD-COUNT         PIC S9(4) BINARY.
+       01 CNT-STATUS          PIC S9(4) BINARY.
+       01 WS-IDX              PIC 9(2).
+       01 WS-IDX-TEXT         PIC Z9.
+       01 WS-VALUE-ARG-NAME   PIC X(15).
+       01 WS-HIGH-ARG-NAME    PIC X(15).
+       01 WS-LOW-ARG-NAME     PIC X(15).
+       01 WS-ID-ARG-NAME      PIC X(15).
+       01 WS-SLOT-NAME        PIC X(15).
+       01 WS-FIELD-ID         PIC 9(8)  VALUE ZERO.
+       01 WS-FIELD-ID-STATUS  PIC S9(4) BINARY.
+       01 LS-FIELD-NAME       PIC X(15).
+       01 LS-INPUT-SUPPLIED   PIC S9(4) BINARY.
+       01 LS-INPUT-VALUE      PIC S9(9) BINARY.
+       01 LS-HIGH-SUPPLIED    PIC S9(4) BINARY.
+       01 LS-HIGH-VALUE       PIC S9(9) BINARY.
+       01 LS-LOW-SUPPLIED     PIC S9(4) BINARY.
+       01 LS-LOW-VALUE        PIC S9(9) BINARY.
+       01 LS-EFF-DATE         PIC 9(8)  VALUE ZERO.
+       01 LS-RESULT-CODE      PIC X(6).
+       01 WS-COMBINED-RESULT  PIC X(512).
+       01 WS-RESULT-POINTER   PIC 9(4) VALUE 1.
+       01 WS-REQUESTED-COUNT  PIC S9(4) BINARY.
+        PROCEDURE DIVISION.
+           CALL "get_http_form" USING FIELDCOUNT-ARG-NAME, CNT-STATUS
+              RETURNING FIELD-COUNT.
+
+           IF CNT-STATUS NOT = ZERO OR FIELD-COUNT < 1
+              CALL "set_http_body" USING VALIDATION-MISSING
+           ELSE
+              MOVE FIELD-COUNT TO WS-REQUESTED-COUNT
+      * 20 slots is the most WS-COMBINED-RESULT (512 bytes, ~20 chars
+      * per "field<N>:CCnnnn;" entry) can hold -- a caller that asks
+      * for more gets the first 20 validated as normal plus a trailing
+      * OVERFLOW entry instead of having the extra fields silently
+      * disappear from the response.
+              IF FIELD-COUNT > 20
+                 MOVE 20 TO FIELD-COUNT
+              END-IF
+              MOVE SPACES TO WS-COMBINED-RESULT
+              PERFORM VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > FIELD-COUNT
+                 PERFORM VALIDATE-ONE-SLOT
+              END-PERFORM
+              IF WS-REQUESTED-COUNT > 20
+                 STRING "OVERFLOW" DELIMITED BY SIZE
+                    ":" VALIDATION-OVERFLOW DELIMITED BY SIZE
+                    ";" DELIMITED BY SIZE
+                    INTO WS-COMBINED-RESULT
+                    WITH POINTER WS-RESULT-POINTER
+              END-IF
+              CALL "set_http_body" USING WS-COMBINED-RESULT
+           END-IF.
+
+           STOP RUN.
+
+       VALIDATE-ONE-SLOT.
+           MOVE WS-IDX TO WS-IDX-TEXT.
+      * "field<N>" is only a slot label for matching this call's
+      * request/response pairs up -- it is never the field's real
+      * identity, since two different forms can both use slot 1 for
+      * unrelated business fields. The caller sends the real identity
+      * separately as field<N>Id (a number, since get_http_form can
+      * only RETURNING numeric/pointer values) and that is what goes
+      * to valcheck for bounds lookup, audit and exception labeling.
+           STRING "field" FUNCTION TRIM(WS-IDX-TEXT) DELIMITED BY SIZE
+              INTO WS-SLOT-NAME.
+           STRING "field" FUNCTION TRIM(WS-IDX-TEXT) "Id"
+              DELIMITED BY SIZE INTO WS-ID-ARG-NAME.
+           STRING "field" FUNCTION TRIM(WS-IDX-TEXT) DELIMITED BY SIZE
+              INTO WS-VALUE-ARG-NAME.
+           STRING "field" FUNCTION TRIM(WS-IDX-TEXT) "High"
+              DELIMITED BY SIZE INTO WS-HIGH-ARG-NAME.
+           STRING "field" FUNCTION TRIM(WS-IDX-TEXT) "Low"
+              DELIMITED BY SIZE INTO WS-LOW-ARG-NAME.
+
+           CALL "get_http_form" USING WS-ID-ARG-NAME,
+              WS-FIELD-ID-STATUS RETURNING WS-FIELD-ID.
+
+      * No field<N>Id still goes through valcheck (under the slot
+      * label, since there's no real identity to key it by) so the
+      * audit trail and exceptions queue see this rejection the same
+      * as any other missing-field result.
+           IF WS-FIELD-ID-STATUS NOT = ZERO
+              MOVE WS-SLOT-NAME TO LS-FIELD-NAME
+              MOVE 1 TO LS-INPUT-SUPPLIED
+              MOVE 1 TO LS-HIGH-SUPPLIED
+              MOVE 1 TO LS-LOW-SUPPLIED
+              MOVE ZERO TO LS-INPUT-VALUE
+              MOVE ZERO TO LS-HIGH-VALUE
+              MOVE ZERO TO LS-LOW-VALUE
+           ELSE
+              MOVE WS-FIELD-ID TO LS-FIELD-NAME
+              CALL "get_http_form" USING WS-VALUE-ARG-NAME,
+                 LS-INPUT-SUPPLIED RETURNING LS-INPUT-VALUE
+              CALL "get_http_form" USING WS-HIGH-ARG-NAME,
+                 LS-HIGH-SUPPLIED RETURNING LS-HIGH-VALUE
+              CALL "get_http_form" USING WS-LOW-ARG-NAME,
+                 LS-LOW-SUPPLIED RETURNING LS-LOW-VALUE
+           END-IF.
+
+           CALL "valcheck" USING LS-FIELD-NAME, LS-INPUT-SUPPLIED,
+              LS-INPUT-VALUE, LS-HIGH-SUPPLIED, LS-HIGH-VALUE,
+              LS-LOW-SUPPLIED, LS-LOW-VALUE, LS-EFF-DATE,
+              LS-RESULT-CODE.
+
+           STRING WS-SLOT-NAME DELIMITED BY SPACE
+              ":" LS-RESULT-CODE DELIMITED BY SIZE
+              ";" DELIMITED BY SIZE
+              INTO WS-COMBINED-RESULT
+              WITH POINTER WS-RESULT-POINTER.
